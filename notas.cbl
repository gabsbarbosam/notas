@@ -1,41 +1,853 @@
-      ******************************************************************
-      * Author: GABIRELA BARBOSA
-      * Date: 01/09/2023
-      * Purpose: CALCULAR AS NOTAS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NOTAS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-           77 WS-NOTA1         PIC 9(02) VALUE ZEROS.
-           77 WS-NOTA2         PIC 9(02) VALUE ZEROS.
-           77 WS-NOTA3         PIC 9(02) VALUE ZEROS.
-           77 WS-RESUL         PIC 9(02) VALUE ZEROS.
-
-           PROCEDURE DIVISION.
-           MAIN-PROCEDURE.
-           DISPLAY "INSIRA NOTA 1"
-           ACCEPT WS-NOTA1
-
-           DISPLAY "INSIRA NOTA 2"
-           ACCEPT WS-NOTA2
-
-           DISPLAY "INSIRA NOTA 3"
-           ACCEPT WS-NOTA3
-
-           COMPUTE WS-RESUL = (WS-NOTA1 + WS-NOTA2 + WS-NOTA3) / 3
-           DISPLAY "SUA MEDIA E " WS-RESUL
-
-           IF WS-RESUL >7 OR = 7
-               THEN
-               DISPLAY "APROVADO"
-           ELSE IF WS-RESUL <7
-               THEN
-               DISPLAY "REPROVADO"
-           END-IF
-
-       STOP RUN.
-       END PROGRAM NOTAS.
+000010******************************************************************
+000020* PROGRAM:      NOTAS
+000030* AUTHOR:       GABIRELA BARBOSA
+000040* INSTALLATION: SETOR DE NOTAS
+000050* DATE-WRITTEN: 01/09/2023
+000060* PURPOSE:      CALCULAR AS NOTAS E A MEDIA DOS ALUNOS DA TURMA
+000070* TECTONICS:    cobc
+000080******************************************************************
+000090* MODIFICATION HISTORY
+000100* DATE       INIT DESCRIPTION
+000110* 2026-08-09 RLM  CONVERTIDO PARA MODO BATCH: LE UM ARQUIVO DE
+000120*                 TURMA (ID + 3 NOTAS POR REGISTRO) EM VEZ DE
+000130*                 PEDIR AS NOTAS POR ACCEPT A CADA EXECUCAO.
+000140* 2026-08-09 RLM  MEDIA PONDERADA OPCIONAL: SE OS PESOS DO
+000150*                 REGISTRO SOMAREM MAIOR QUE ZERO, A MEDIA USA
+000160*                 OS PESOS; SENAO PERMANECE A MEDIA SIMPLES /3.
+000170* 2026-08-09 RLM  RELATORIO IMPRESSO COM UMA LINHA POR ALUNO E
+000180*                 RESUMO FINAL DE APROVADOS/REPROVADOS PARA A
+000190*                 COORDENACAO.
+000200* 2026-08-09 RLM  VALIDACAO DE FAIXA (0 A 10) NAS NOTAS E NA
+000210*                 RECUPERACAO; REGISTRO FORA DA FAIXA E REJEITADO
+000220*                 E DESTACADO NO RELATORIO EM VEZ DE ENTRAR NA
+000230*                 MEDIA.
+000240* 2026-08-09 RLM  QUANTIDADE DE NOTAS POR ALUNO PASSA A SER
+000250*                 VARIAVEL (DE 1 A 4 POR DISCIPLINA, CONFORME O
+000260*                 REGISTRO) EM VEZ DE FIXA EM TRES; QUANTIDADE
+000270*                 FORA DESSA FAIXA TAMBEM E TRATADA COMO
+000280*                 REGISTRO REJEITADO.
+000290* 2026-08-09 RLM  GRAVACAO DO RESULTADO DE CADA ALUNO NO
+000300*                 HISTORICO (ARQUIVO ACUMULATIVO, UMA LINHA POR
+000310*                 EXECUCAO). TERMO DA TURMA PASSA A VIR DO NOVO
+000320*                 ARQUIVO DE PARAMETROS.
+000330* 2026-08-09 RLM  LIMITE DE APROVACAO PASSA A SER CONFIGURAVEL
+000340*                 NO ARQUIVO DE PARAMETROS (PARAM-LIMITE), EM
+000350*                 VEZ DO LITERAL 7 FIXO NO PROGRAMA.
+000360* 2026-08-09 RLM  NOVO ARQUIVO DE INTERFACE (FORMATO DELIMITADO
+000370*                 POR VIRGULA) COM O RESULTADO DE CADA ALUNO
+000380*                 APROVADO OU REPROVADO, PARA IMPORTACAO PELO
+000390*                 SISTEMA DE REGISTROS ACADEMICOS.
+000400* 2026-08-09 RLM  LIMITE DE APROVACAO (WS-LIMITE/PARAM-LIMITE)
+000410*                 PASSA A ACEITAR FRACAO (EX.: 7,5) EM VEZ DE
+000420*                 SOMENTE INTEIROS.
+000430* 2026-08-09 RLM  REGISTRO DA TURMA REORGANIZADO: ALU-REC-NOTA
+000440*                 PASSA A FICAR ANTES DA TABELA DE NOTAS, EM
+000450*                 POSICAO FIXA INDEPENDENTE DA QUANTIDADE DE
+000460*                 NOTAS; NOVO INDICADOR ALU-FEZ-RECUP DISTINGUE
+000470*                 RECUPERACAO NAO REALIZADA DE NOTA ZERO NA
+000480*                 RECUPERACAO.
+000490* 2026-08-09 RLM  FILE STATUS PASSA A SER VERIFICADO TAMBEM NOS
+000500*                 ARQUIVOS DE TURMA, RELATORIO E INTERFACE, COM
+000510*                 ENCERRAMENTO CONTROLADO SE NAO PUDEREM SER
+000520*                 ABERTOS.
+000530******************************************************************
+000540 IDENTIFICATION DIVISION.
+000550 PROGRAM-ID. NOTAS.
+000560 AUTHOR. GABIRELA BARBOSA.
+000570 INSTALLATION. SETOR DE NOTAS.
+000580 DATE-WRITTEN. 01/09/2023.
+000590 DATE-COMPILED.
+000600      
+000610 ENVIRONMENT DIVISION.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT ARQ-ALUNOS ASSIGN TO "ALUNOS"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-ALUNOS-STATUS.
+000670
+000680     SELECT ARQ-RELAT ASSIGN TO "RELATORIO"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-RELAT-STATUS.
+000710
+000720     SELECT ARQ-PARAM ASSIGN TO "PARAMETROS"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-PARAM-STATUS.
+000750
+000760     SELECT ARQ-HIST ASSIGN TO "HISTORICO"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-HIST-STATUS.
+000790
+000800     SELECT ARQ-CSV ASSIGN TO "INTERFACE"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-CSV-STATUS.
+000830
+000840     SELECT ARQ-CKPT ASSIGN TO "CHECKPOINT"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-CKPT-STATUS.
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD  ARQ-ALUNOS.
+000900 01  ALUNO-REG.
+000910     05 ALU-ID                  PIC X(10).
+000920     05 ALU-QTD-NOTAS            PIC 9(01).
+000930     05 ALU-REC-NOTA             PIC 9(02).
+000940     05 ALU-FEZ-RECUP            PIC X(01).
+000950     05 ALU-NOTAS-TAB OCCURS 1 TO 4 TIMES
+000960         DEPENDING ON ALU-QTD-NOTAS.
+000970         10 ALU-NOTA             PIC 9(02).
+000980         10 ALU-PESO             PIC 9(03).
+000990
+001000 FD  ARQ-RELAT.
+001010 01  REL-LINHA.
+001020     05 REL-ID                  PIC X(10).
+001030     05 FILLER                  PIC X(03) VALUE SPACES.
+001040     05 REL-NOTAS-TAB OCCURS 4 TIMES.
+001050         10 REL-NOTA             PIC Z9.
+001060         10 FILLER               PIC X(03) VALUE SPACES.
+001070     05 REL-RESUL                PIC Z9.99.
+001080     05 FILLER                  PIC X(03) VALUE SPACES.
+001090     05 REL-STATUS               PIC X(26).
+001100 01  REL-LINHA-TX REDEFINES REL-LINHA.
+001110     05 REL-TX                  PIC X(67).
+001120
+001130 FD  ARQ-PARAM.
+001140 01  PARAM-REG.
+001150     05 PARAM-TERMO              PIC X(06).
+001160     05 PARAM-LIMITE              PIC 9(02)V9(02).
+001170
+001180 FD  ARQ-HIST.
+001190 01  HIST-LINHA.
+001200     05 HIST-ID                 PIC X(10).
+001210     05 FILLER                  PIC X(03) VALUE SPACES.
+001220     05 HIST-TERMO              PIC X(06).
+001230     05 FILLER                  PIC X(03) VALUE SPACES.
+001240     05 HIST-QTD-NOTAS           PIC 9(01).
+001250     05 FILLER                  PIC X(03) VALUE SPACES.
+001260     05 HIST-NOTAS-TAB OCCURS 4 TIMES.
+001270         10 HIST-NOTA            PIC Z9.
+001280         10 FILLER               PIC X(03) VALUE SPACES.
+001290     05 HIST-RESUL               PIC Z9.99.
+001300     05 FILLER                  PIC X(03) VALUE SPACES.
+001310     05 HIST-STATUS              PIC X(26).
+001320
+001330 FD  ARQ-CSV.
+001340 01  CSV-LINHA.
+001350     05 CSV-QTD-NOTAS            PIC 9(01).
+001360     05 CSV-NOTAS-TAB OCCURS 4 TIMES.
+001370         10 CSV-NOTA             PIC Z9.
+001380     05 CSV-RESUL                PIC Z9.99.
+001390     05 CSV-STATUS               PIC X(26).
+001400     05 FILLER                  PIC X(17) VALUE SPACES.
+001410
+001420 01  CSV-LINHA-TX REDEFINES CSV-LINHA.
+001430     05 CSV-TEXTO                PIC X(57).
+001440
+001450 FD  ARQ-CKPT.
+001460 01  CKPT-LINHA.
+001470     05 CKPT-QTD-LIDOS           PIC 9(06).
+001480     05 CKPT-CONT-APROV          PIC 9(04).
+001490     05 CKPT-CONT-REPROV         PIC 9(04).
+001500     05 CKPT-CONT-REJEIT         PIC 9(04).
+001510
+001520 WORKING-STORAGE SECTION.
+001530
+001540 77  WS-TERMO          PIC X(06) VALUE SPACES.
+001550 77  WS-LIMITE         PIC 9(02)V9(02) VALUE 7.
+001560 77  WS-ALUNOS-STATUS  PIC X(02) VALUE SPACES.
+001570 77  WS-RELAT-STATUS   PIC X(02) VALUE SPACES.
+001580 77  WS-CSV-STATUS     PIC X(02) VALUE SPACES.
+001590 77  WS-HIST-STATUS    PIC X(02) VALUE SPACES.
+001600 77  WS-PARAM-STATUS   PIC X(02) VALUE SPACES.
+001610 77  WS-CKPT-STATUS    PIC X(02) VALUE SPACES.
+001620 77  WS-QTD-LIDOS      PIC 9(06) VALUE ZEROS.
+001630 77  WS-IDX-SALTO      PIC 9(06) COMP VALUE ZERO.
+001640 77  WS-QTD-NOTAS      PIC 9(01) VALUE ZEROS.
+001650 01  WS-NOTAS-DADOS.
+001660     05 WS-NOTAS-TAB OCCURS 1 TO 4 TIMES
+001670         DEPENDING ON WS-QTD-NOTAS.
+001680         10 WS-NOTA          PIC 9(02).
+001690         10 WS-PESO          PIC 9(03).
+001700
+001710 77  WS-IDX            PIC 9(01) COMP VALUE ZERO.
+001720 77  WS-PESO-TOTAL     PIC 9(03) VALUE ZEROS.
+001730 77  WS-SOMA-NOTAS     PIC 9(04) VALUE ZEROS.
+001740 77  WS-SOMA-PONDERADA PIC 9(06) VALUE ZEROS.
+001750 77  WS-RESUL          PIC 9(02)V9(02) VALUE ZEROS.
+001760 77  WS-REC-NOTA       PIC 9(02) VALUE ZEROS.
+001770 77  WS-FEZ-RECUP      PIC X(01) VALUE "N".
+001780     88 FEZ-RECUPERACAO       VALUE "S".
+001790     88 NAO-FEZ-RECUPERACAO   VALUE "N".
+001800 77  WS-RESUL-FINAL    PIC 9(02)V9(02) VALUE ZEROS.
+001810 77  WS-STATUS         PIC X(26) VALUE SPACES.
+001820 77  WS-CONT-APROV     PIC 9(04) VALUE ZEROS.
+001830 77  WS-CONT-REPROV    PIC 9(04) VALUE ZEROS.
+001840 77  WS-CONT-REJEIT    PIC 9(04) VALUE ZEROS.
+001850 77  WS-CONT-ED        PIC ZZZ9.
+001860 77  WS-LINHA-RESUMO   PIC X(62) VALUE SPACES.
+001865 77  WS-LINHA-CSV      PIC X(57) VALUE SPACES.
+001870
+001880 77  WS-NOTA-INVALIDA  PIC X(01) VALUE "N".
+001890     88 NOTA-INVALIDA        VALUE "S".
+001900     88 NOTA-VALIDA          VALUE "N".
+001910
+001920 77  WS-FIM-ARQUIVO    PIC X(01) VALUE "N".
+001930
+001940 PROCEDURE DIVISION.
+001950 0000-MAINLINE.
+001960     PERFORM 1000-INICIALIZAR
+001970         THRU 1000-INICIALIZAR-EXIT
+001980      
+001990     PERFORM 2000-PROCESSAR-ALUNO
+002000         THRU 2000-PROCESSAR-ALUNO-EXIT
+002010         UNTIL WS-FIM-ARQUIVO = "S"
+002020      
+002030     PERFORM 8000-FINALIZAR
+002040         THRU 8000-FINALIZAR-EXIT
+002050      
+002060     STOP RUN.
+002070      
+002080******************************************************************
+002090* 1000-INICIALIZAR
+002100* ABRE OS ARQUIVOS DO PROCESSAMENTO, LE O PARAMETRO DE TERMO DA
+002110* TURMA E LE O PRIMEIRO REGISTRO DO ARQUIVO DA TURMA. SE HOUVER
+002120* UM CHECKPOINT DE UMA EXECUCAO ANTERIOR NAO CONCLUIDA, OS
+002130* REGISTROS JA PROCESSADOS SAO SALTADOS E O RELATORIO/INTERFACE
+002140* SAO REABERTOS EM MODO EXTEND PARA CONTINUAR DE ONDE PAROU.
+002150******************************************************************
+002160 1000-INICIALIZAR.
+002170     OPEN INPUT ARQ-ALUNOS
+002180
+002190     IF WS-ALUNOS-STATUS NOT = "00"
+002200         THEN
+002210         DISPLAY "ERRO AO ABRIR ARQUIVO DE ALUNOS - STATUS "
+002220             WS-ALUNOS-STATUS
+002230         STOP RUN
+002240     END-IF
+002250
+002260     PERFORM 1005-ABRIR-HISTORICO
+002270         THRU 1005-ABRIR-HISTORICO-EXIT
+002280      
+002290     PERFORM 1010-LER-PARAMETROS
+002300         THRU 1010-LER-PARAMETROS-EXIT
+002310      
+002320     PERFORM 1007-LER-CHECKPOINT
+002330         THRU 1007-LER-CHECKPOINT-EXIT
+002340      
+002350     IF WS-QTD-LIDOS > ZERO
+002360         THEN
+002370         OPEN EXTEND ARQ-RELAT
+002380         OPEN EXTEND ARQ-CSV
+002390
+002400         PERFORM 1008-SALTAR-REGISTRO
+002410             THRU 1008-SALTAR-REGISTRO-EXIT
+002420             VARYING WS-IDX-SALTO FROM 1 BY 1
+002430             UNTIL WS-IDX-SALTO > WS-QTD-LIDOS
+002440     ELSE
+002450         OPEN OUTPUT ARQ-RELAT
+002460         OPEN OUTPUT ARQ-CSV
+002470
+002480         MOVE "ALUNO       NT1  NT2  NT3  NT4   MEDIA   SITUACAO"
+002490             TO REL-LINHA
+002500         WRITE REL-LINHA
+002510
+002520         MOVE "ID,QTD,NOTA1,NOTA2,NOTA3,NOTA4,RESULTADO,STATUS"
+002530             TO CSV-LINHA-TX
+002540         WRITE CSV-LINHA
+002550     END-IF
+002560
+002570     IF WS-RELAT-STATUS NOT = "00" OR WS-CSV-STATUS NOT = "00"
+002580         OR WS-HIST-STATUS NOT = "00"
+002590         THEN
+002600         DISPLAY "ERRO AO ABRIR RELAT/INTERFACE/HIST - STATUS "
+002610             WS-RELAT-STATUS " / " WS-CSV-STATUS " / "
+002605             WS-HIST-STATUS
+002620         STOP RUN
+002630     END-IF
+002640      
+002650     PERFORM 2100-LER-ALUNO
+002660         THRU 2100-LER-ALUNO-EXIT
+002670      
+002680 1000-INICIALIZAR-EXIT.
+002690     EXIT.
+002700
+002710******************************************************************
+002720* 1005-ABRIR-HISTORICO
+002730* ABRE O HISTORICO EM MODO EXTEND (ACUMULANDO REGISTROS DE TODAS
+002740* AS EXECUCOES). SE O ARQUIVO AINDA NAO EXISTIR (STATUS 35),
+002750* CRIA-O VAZIO E EM SEGUIDA O REABRE EM MODO EXTEND. QUALQUER
+002760* OUTRO STATUS DE ERRO NA ABERTURA INICIAL ABORTA A EXECUCAO EM
+002770* VEZ DE SEGUIR SEM REGISTRAR O HISTORICO DA TURMA.
+002780******************************************************************
+002790 1005-ABRIR-HISTORICO.
+002800     OPEN EXTEND ARQ-HIST
+002810
+002820     IF WS-HIST-STATUS = "35"
+002830         THEN
+002840         OPEN OUTPUT ARQ-HIST
+002850         CLOSE ARQ-HIST
+002860         OPEN EXTEND ARQ-HIST
+002870     ELSE
+002880         IF WS-HIST-STATUS NOT = "00"
+002890             THEN
+002900             DISPLAY "ERRO AO ABRIR HISTORICO - STATUS "
+002910                 WS-HIST-STATUS
+002920             STOP RUN
+002930         END-IF
+002940     END-IF
+002950
+002960 1005-ABRIR-HISTORICO-EXIT.
+002970     EXIT.
+002980
+002990******************************************************************
+003000* 1010-LER-PARAMETROS
+003010* LE O TERMO DA TURMA NO ARQUIVO DE PARAMETROS DO PROCESSAMENTO.
+003020* SE O ARQUIVO NAO EXISTIR OU ESTIVER VAZIO, O TERMO FICA EM
+003030* BRANCO E O LIMITE DE APROVACAO PERMANECE NO PADRAO (7).
+003040******************************************************************
+003050 1010-LER-PARAMETROS.
+003060     MOVE SPACES TO WS-TERMO
+003070     OPEN INPUT ARQ-PARAM
+003080
+003090     IF WS-PARAM-STATUS = "00"
+003100         THEN
+003110         READ ARQ-PARAM
+003120             AT END
+003130                 MOVE SPACES TO PARAM-REG
+003140         END-READ
+003150         MOVE PARAM-TERMO TO WS-TERMO
+003160         IF PARAM-LIMITE > ZERO
+003170             THEN
+003180             MOVE PARAM-LIMITE TO WS-LIMITE
+003190         END-IF
+003200         CLOSE ARQ-PARAM
+003210     END-IF
+003220
+003230 1010-LER-PARAMETROS-EXIT.
+003240     EXIT.
+003250
+003260******************************************************************
+003270* 1007-LER-CHECKPOINT
+003280* LE A QUANTIDADE DE REGISTROS JA PROCESSADOS E OS TOTAIS DE
+003290* APROVADOS/REPROVADOS/REJEITADOS DA EXECUCAO ANTERIOR, SE HOUVER
+003300* CHECKPOINT. SE NAO HOUVER (PRIMEIRA EXECUCAO, EXECUCAO ANTERIOR
+003310* CONCLUIDA COM SUCESSO, OU ARQUIVO AUSENTE - STATUS 35), OS
+003320* TOTAIS FICAM ZERADOS E O PROCESSAMENTO COMECA DO INICIO. QUALQUER
+003330* OUTRO STATUS DE ERRO ABORTA A EXECUCAO EM VEZ DE REINICIAR A
+003340* TURMA DO ZERO SOBRE UM CHECKPOINT QUE NAO PODE SER LIDO.
+003350******************************************************************
+003360 1007-LER-CHECKPOINT.
+003370     MOVE ZEROS TO WS-QTD-LIDOS
+003380     MOVE ZEROS TO WS-CONT-APROV
+003390     MOVE ZEROS TO WS-CONT-REPROV
+003400     MOVE ZEROS TO WS-CONT-REJEIT
+003410     OPEN INPUT ARQ-CKPT
+003420
+003430     IF WS-CKPT-STATUS = "00"
+003440         THEN
+003450         READ ARQ-CKPT
+003460             AT END
+003470                 MOVE ZEROS TO CKPT-LINHA
+003480         END-READ
+003490         MOVE CKPT-QTD-LIDOS   TO WS-QTD-LIDOS
+003500         MOVE CKPT-CONT-APROV  TO WS-CONT-APROV
+003510         MOVE CKPT-CONT-REPROV TO WS-CONT-REPROV
+003520         MOVE CKPT-CONT-REJEIT TO WS-CONT-REJEIT
+003530         CLOSE ARQ-CKPT
+003540     ELSE
+003550         IF WS-CKPT-STATUS NOT = "35"
+003560             THEN
+003570             DISPLAY "ERRO AO ABRIR CHECKPOINT - STATUS "
+003580                 WS-CKPT-STATUS
+003590             STOP RUN
+003600         END-IF
+003610     END-IF
+003620
+003630 1007-LER-CHECKPOINT-EXIT.
+003640     EXIT.
+003650      
+003660******************************************************************
+003670* 1008-SALTAR-REGISTRO
+003680* LE E DESCARTA UM REGISTRO DA TURMA JA CONTABILIZADO NO
+003690* CHECKPOINT DE UMA EXECUCAO ANTERIOR, SEM REPETIR A GRAVACAO
+003700* NO RELATORIO, NA INTERFACE OU NO HISTORICO.
+003710******************************************************************
+003720 1008-SALTAR-REGISTRO.
+003730     READ ARQ-ALUNOS
+003740         AT END
+003750             MOVE "S" TO WS-FIM-ARQUIVO
+003760     END-READ
+003770      
+003780 1008-SALTAR-REGISTRO-EXIT.
+003790     EXIT.
+003800      
+003810******************************************************************
+003820* 1009-GRAVAR-CHECKPOINT
+003830* REGRAVA O CHECKPOINT COM A QUANTIDADE DE REGISTROS PROCESSADOS E
+003840* OS TOTAIS DE APROVADOS/REPROVADOS/REJEITADOS ATE AGORA, PARA
+003850* PERMITIR RETOMAR O PROCESSAMENTO DO PONTO CORRETO, COM O RESUMO
+003860* CORRETO DA TURMA TODA, CASO A EXECUCAO SEJA INTERROMPIDA. COMO
+003870* ESTE E O UNICO ARQUIVO QUE PERMITE RETOMAR UMA EXECUCAO, UMA
+003880* FALHA AO GRAVA-LO ABORTA O PROCESSAMENTO EM VEZ DE SEGUIR SEM
+003890* PROTECAO CONTRA INTERRUPCAO.
+003900******************************************************************
+003910 1009-GRAVAR-CHECKPOINT.
+003920     MOVE WS-QTD-LIDOS    TO CKPT-QTD-LIDOS
+003930     MOVE WS-CONT-APROV   TO CKPT-CONT-APROV
+003940     MOVE WS-CONT-REPROV  TO CKPT-CONT-REPROV
+003950     MOVE WS-CONT-REJEIT  TO CKPT-CONT-REJEIT
+003960     OPEN OUTPUT ARQ-CKPT
+003970
+003980     IF WS-CKPT-STATUS NOT = "00"
+003990         THEN
+004000         DISPLAY "ERRO AO GRAVAR CHECKPOINT - STATUS "
+004010             WS-CKPT-STATUS
+004020         STOP RUN
+004030     END-IF
+004040     WRITE CKPT-LINHA
+004050
+004060     IF WS-CKPT-STATUS NOT = "00"
+004070         THEN
+004080         DISPLAY "ERRO AO GRAVAR CHECKPOINT - STATUS "
+004090             WS-CKPT-STATUS
+004100         STOP RUN
+004110     END-IF
+004120     CLOSE ARQ-CKPT
+004130
+004140 1009-GRAVAR-CHECKPOINT-EXIT.
+004150     EXIT.
+004160      
+004170******************************************************************
+004180* 2000-PROCESSAR-ALUNO
+004190* CALCULA A MEDIA DO ALUNO CORRENTE, EXIBE O RESULTADO E LE O
+004200* PROXIMO REGISTRO DA TURMA. A QUANTIDADE DE NOTAS (1 A 4) VEM
+004210* DO PROPRIO REGISTRO DA TURMA, EM ALU-QTD-NOTAS.
+004220******************************************************************
+004230 2000-PROCESSAR-ALUNO.
+004240     MOVE "N" TO WS-NOTA-INVALIDA
+004250     MOVE ALU-REC-NOTA TO WS-REC-NOTA
+004260     MOVE ALU-FEZ-RECUP TO WS-FEZ-RECUP
+004270     MOVE ALU-QTD-NOTAS TO WS-QTD-NOTAS
+004280
+004290     IF WS-QTD-NOTAS < 1 OR WS-QTD-NOTAS > 4
+004300         THEN
+004310         MOVE "S" TO WS-NOTA-INVALIDA
+004320     ELSE
+004330         PERFORM 2020-COPIAR-NOTA
+004340             THRU 2020-COPIAR-NOTA-EXIT
+004350             VARYING WS-IDX FROM 1 BY 1
+004360             UNTIL WS-IDX > WS-QTD-NOTAS
+004370
+004380         PERFORM 2010-VALIDAR-NOTAS
+004390             THRU 2010-VALIDAR-NOTAS-EXIT
+004400     END-IF
+004410
+004420     IF NOTA-INVALIDA
+004430         THEN
+004440         PERFORM 2080-REGISTRAR-REJEITADO
+004450             THRU 2080-REGISTRAR-REJEITADO-EXIT
+004460     ELSE
+004470         PERFORM 2050-CALCULAR-MEDIA
+004480             THRU 2050-CALCULAR-MEDIA-EXIT
+004490
+004500         DISPLAY ALU-ID " SUA MEDIA E " WS-RESUL
+004510
+004520         PERFORM 2060-AVALIAR-RESULTADO
+004530             THRU 2060-AVALIAR-RESULTADO-EXIT
+004540
+004550         PERFORM 2070-IMPRIMIR-LINHA
+004560             THRU 2070-IMPRIMIR-LINHA-EXIT
+004570
+004580         PERFORM 2090-REGISTRAR-HISTORICO
+004590             THRU 2090-REGISTRAR-HISTORICO-EXIT
+004600
+004610         PERFORM 2085-EXPORTAR-CSV
+004620             THRU 2085-EXPORTAR-CSV-EXIT
+004630     END-IF
+004640
+004650     ADD 1 TO WS-QTD-LIDOS
+004660     PERFORM 1009-GRAVAR-CHECKPOINT
+004670         THRU 1009-GRAVAR-CHECKPOINT-EXIT
+004680
+004690     PERFORM 2100-LER-ALUNO
+004700         THRU 2100-LER-ALUNO-EXIT
+004710      
+004720 2000-PROCESSAR-ALUNO-EXIT.
+004730     EXIT.
+004740
+004750******************************************************************
+004760* 2020-COPIAR-NOTA
+004770* COPIA UMA OCORRENCIA (SUBSCRITO WS-IDX) DA TABELA DE NOTAS DO
+004780* REGISTRO DA TURMA PARA A TABELA DE TRABALHO.
+004790******************************************************************
+004800 2020-COPIAR-NOTA.
+004810     MOVE ALU-NOTA(WS-IDX) TO WS-NOTA(WS-IDX)
+004820     MOVE ALU-PESO(WS-IDX) TO WS-PESO(WS-IDX)
+004830
+004840 2020-COPIAR-NOTA-EXIT.
+004850     EXIT.
+004860
+004870******************************************************************
+004880* 2010-VALIDAR-NOTAS
+004890* CONFERE SE AS NOTAS E A RECUPERACAO DO ALUNO ESTAO NA FAIXA
+004900* VALIDA DE 0 A 10, E SE OS PESOS INFORMADOS SOMAM 100 (MEDIA
+004910* PONDERADA) OU ZERO (MEDIA SIMPLES, SEM PESOS). A RECUPERACAO SO
+004920* E CONFERIDA QUANDO FEZ-RECUPERACAO, JA QUE O CAMPO E IRRELEVANTE
+004930* PARA QUEM NAO A FEZ (MESMO GATE USADO EM 2060-AVALIAR-RESULTADO).
+004940* QUALQUER UMA DESSAS CONDICOES FORA DO ESPERADO LIGA
+004950* WS-NOTA-INVALIDA PARA QUE O REGISTRO SEJA REJEITADO EM VEZ DE
+004960* ENTRAR NA MEDIA.
+004970******************************************************************
+004980 2010-VALIDAR-NOTAS.
+004990     MOVE "N" TO WS-NOTA-INVALIDA
+005000     MOVE ZEROS TO WS-PESO-TOTAL
+005010
+005020     PERFORM 2015-VALIDAR-UMA-NOTA
+005030         THRU 2015-VALIDAR-UMA-NOTA-EXIT
+005040         VARYING WS-IDX FROM 1 BY 1
+005050         UNTIL WS-IDX > WS-QTD-NOTAS
+005060
+005070     IF FEZ-RECUPERACAO AND WS-REC-NOTA > 10
+005080         THEN
+005090         MOVE "S" TO WS-NOTA-INVALIDA
+005100     END-IF
+005110
+005120     IF WS-PESO-TOTAL NOT = ZERO AND WS-PESO-TOTAL NOT = 100
+005130         THEN
+005140         MOVE "S" TO WS-NOTA-INVALIDA
+005150     END-IF
+005160
+005170 2010-VALIDAR-NOTAS-EXIT.
+005180     EXIT.
+005190
+005200******************************************************************
+005210* 2015-VALIDAR-UMA-NOTA
+005220* CONFERE A NOTA NA OCORRENCIA WS-IDX DA TABELA DE TRABALHO E
+005230* ACUMULA SEU PESO EM WS-PESO-TOTAL PARA A CONFERENCIA FINAL EM
+005240* 2010-VALIDAR-NOTAS.
+005250******************************************************************
+005260 2015-VALIDAR-UMA-NOTA.
+005270     IF WS-NOTA(WS-IDX) > 10
+005280         THEN
+005290         MOVE "S" TO WS-NOTA-INVALIDA
+005300     END-IF
+005310
+005320     ADD WS-PESO(WS-IDX) TO WS-PESO-TOTAL
+005330
+005340 2015-VALIDAR-UMA-NOTA-EXIT.
+005350     EXIT.
+005360
+005370******************************************************************
+005380* 2050-CALCULAR-MEDIA
+005390* CALCULA A MEDIA DO ALUNO SOMANDO AS WS-QTD-NOTAS OCORRENCIAS DA
+005400* TABELA DE TRABALHO. SE A SOMA DOS PESOS FOR MAIOR QUE ZERO, USA
+005410* MEDIA PONDERADA (PESOS DEVEM SOMAR 100); SENAO, USA A MEDIA
+005420* SIMPLES DAS NOTAS INFORMADAS.
+005430******************************************************************
+005440 2050-CALCULAR-MEDIA.
+005450     MOVE ZEROS TO WS-PESO-TOTAL
+005460     MOVE ZEROS TO WS-SOMA-NOTAS
+005470     MOVE ZEROS TO WS-SOMA-PONDERADA
+005480
+005490     PERFORM 2055-ACUMULAR-NOTA
+005500         THRU 2055-ACUMULAR-NOTA-EXIT
+005510         VARYING WS-IDX FROM 1 BY 1
+005520         UNTIL WS-IDX > WS-QTD-NOTAS
+005530
+005540     IF WS-PESO-TOTAL > ZERO
+005550         THEN
+005560         COMPUTE WS-RESUL ROUNDED =
+005570             WS-SOMA-PONDERADA / WS-PESO-TOTAL
+005580     ELSE
+005590         COMPUTE WS-RESUL ROUNDED =
+005600             WS-SOMA-NOTAS / WS-QTD-NOTAS
+005610     END-IF
+005620
+005630 2050-CALCULAR-MEDIA-EXIT.
+005640     EXIT.
+005650
+005660******************************************************************
+005670* 2055-ACUMULAR-NOTA
+005680* ACUMULA NA SOMA SIMPLES, NA SOMA PONDERADA E NO PESO TOTAL A
+005690* OCORRENCIA WS-IDX DA TABELA DE TRABALHO.
+005700******************************************************************
+005710 2055-ACUMULAR-NOTA.
+005720     ADD WS-NOTA(WS-IDX) TO WS-SOMA-NOTAS
+005730     ADD WS-PESO(WS-IDX) TO WS-PESO-TOTAL
+005740     COMPUTE WS-SOMA-PONDERADA = WS-SOMA-PONDERADA +
+005750         (WS-NOTA(WS-IDX) * WS-PESO(WS-IDX))
+005760
+005770 2055-ACUMULAR-NOTA-EXIT.
+005780     EXIT.
+005790
+005800******************************************************************
+005810* 2060-AVALIAR-RESULTADO
+005820* DEFINE APROVADO/REPROVADO PELA MEDIA DO ALUNO, CONTRA O LIMITE
+005830* DE APROVACAO CONFIGURADO EM WS-LIMITE. SE REPROVADO E HOUVER
+005840* NOTA DE RECUPERACAO, RECALCULA A MEDIA FINAL COMO A MEDIA ENTRE
+005850* WS-RESUL E A RECUPERACAO E AVALIA NOVAMENTE.
+005860******************************************************************
+005870 2060-AVALIAR-RESULTADO.
+005880     MOVE WS-RESUL TO WS-RESUL-FINAL
+005890
+005900     IF WS-RESUL > WS-LIMITE OR = WS-LIMITE
+005910         THEN
+005920         DISPLAY ALU-ID " APROVADO"
+005930         MOVE "APROVADO" TO WS-STATUS
+005940         ADD 1 TO WS-CONT-APROV
+005950     ELSE
+005960         IF FEZ-RECUPERACAO
+005970             THEN
+005980             COMPUTE WS-RESUL-FINAL ROUNDED =
+005990                 (WS-RESUL + WS-REC-NOTA) / 2
+006000             DISPLAY ALU-ID " RECUPERACAO " WS-REC-NOTA
+006010                 " MEDIA FINAL " WS-RESUL-FINAL
+006020             IF WS-RESUL-FINAL > WS-LIMITE OR = WS-LIMITE
+006030                 THEN
+006040                 DISPLAY ALU-ID " APROVADO APOS RECUPERACAO"
+006050                 MOVE "APROVADO APOS RECUP." TO WS-STATUS
+006060                 ADD 1 TO WS-CONT-APROV
+006070             ELSE
+006080                 DISPLAY ALU-ID " REPROVADO APOS RECUPERACAO"
+006090                 MOVE "REPROVADO APOS RECUP." TO WS-STATUS
+006100                 ADD 1 TO WS-CONT-REPROV
+006110             END-IF
+006120         ELSE
+006130             DISPLAY ALU-ID " REPROVADO"
+006140             MOVE "REPROVADO" TO WS-STATUS
+006150             ADD 1 TO WS-CONT-REPROV
+006160         END-IF
+006170     END-IF
+006180
+006190 2060-AVALIAR-RESULTADO-EXIT.
+006200     EXIT.
+006210
+006220******************************************************************
+006230* 2070-IMPRIMIR-LINHA
+006240* GRAVA NO RELATORIO A LINHA DETALHE DO ALUNO CORRENTE, COM UMA
+006250* COLUNA DE NOTA PARA CADA OCORRENCIA INFORMADA (AS COLUNAS NAO
+006260* USADAS FICAM EM BRANCO).
+006270******************************************************************
+006280 2070-IMPRIMIR-LINHA.
+006290     MOVE SPACES         TO REL-LINHA
+006300     MOVE ALU-ID         TO REL-ID
+006310
+006320     PERFORM 2075-IMPRIMIR-NOTA
+006330         THRU 2075-IMPRIMIR-NOTA-EXIT
+006340         VARYING WS-IDX FROM 1 BY 1
+006350         UNTIL WS-IDX > WS-QTD-NOTAS
+006360
+006370     MOVE WS-RESUL-FINAL TO REL-RESUL
+006380     MOVE WS-STATUS      TO REL-STATUS
+006390
+006400     WRITE REL-LINHA
+006410
+006420 2070-IMPRIMIR-LINHA-EXIT.
+006430     EXIT.
+006440
+006450******************************************************************
+006460* 2075-IMPRIMIR-NOTA
+006470* COPIA A NOTA DA OCORRENCIA WS-IDX PARA A COLUNA CORRESPONDENTE
+006480* DA LINHA DO RELATORIO.
+006490******************************************************************
+006500 2075-IMPRIMIR-NOTA.
+006510     MOVE WS-NOTA(WS-IDX) TO REL-NOTA(WS-IDX)
+006520
+006530 2075-IMPRIMIR-NOTA-EXIT.
+006540     EXIT.
+006550
+006560******************************************************************
+006570* 2090-REGISTRAR-HISTORICO
+006580* GRAVA NO HISTORICO DO ALUNO O RESULTADO DESTA EXECUCAO, PARA
+006590* CONSULTA DO DESEMPENHO DO ALUNO ENTRE TERMOS. O ARQUIVO E
+006600* ABERTO EM MODO EXTEND, ACUMULANDO OS REGISTROS DE TODAS AS
+006610* EXECUCOES.
+006620******************************************************************
+006630 2090-REGISTRAR-HISTORICO.
+006640     MOVE SPACES          TO HIST-LINHA
+006650     MOVE ALU-ID          TO HIST-ID
+006660     MOVE WS-TERMO        TO HIST-TERMO
+006670     MOVE WS-QTD-NOTAS    TO HIST-QTD-NOTAS
+006680
+006690     PERFORM 2095-REGISTRAR-NOTA-HIST
+006700         THRU 2095-REGISTRAR-NOTA-HIST-EXIT
+006710         VARYING WS-IDX FROM 1 BY 1
+006720         UNTIL WS-IDX > WS-QTD-NOTAS
+006730
+006740     MOVE WS-RESUL-FINAL  TO HIST-RESUL
+006750     MOVE WS-STATUS       TO HIST-STATUS
+006760
+006770     WRITE HIST-LINHA
+006780
+006790 2090-REGISTRAR-HISTORICO-EXIT.
+006800     EXIT.
+006810
+006820******************************************************************
+006830* 2095-REGISTRAR-NOTA-HIST
+006840* COPIA A NOTA DA OCORRENCIA WS-IDX PARA A COLUNA CORRESPONDENTE
+006850* DO REGISTRO DE HISTORICO.
+006860******************************************************************
+006870 2095-REGISTRAR-NOTA-HIST.
+006880     MOVE WS-NOTA(WS-IDX) TO HIST-NOTA(WS-IDX)
+006890
+006900 2095-REGISTRAR-NOTA-HIST-EXIT.
+006910     EXIT.
+006920
+006930******************************************************************
+006940* 2085-EXPORTAR-CSV
+006950* GRAVA O RESULTADO DO ALUNO NO ARQUIVO DE INTERFACE, EM FORMATO
+006960* DELIMITADO POR VIRGULA, PARA IMPORTACAO PELO SISTEMA DE
+006970* REGISTROS ACADEMICOS. O ID E GRAVADO SEM O PREENCHIMENTO EM
+006980* BRANCO DA FD (FUNCTION TRIM, MONTADO NA LINHA VIA STRING), POIS
+006990* UM ID CURTO SEGUIDO DE ESPACOS ANTES DA VIRGULA QUEBRARIA A
+007000* IMPORTACAO NO SISTEMA DE REGISTROS ACADEMICOS. A LINHA E MONTADA
+007005* EM WS-LINHA-CSV (MESMA IDEIA DE WS-LINHA-RESUMO EM
+007006* 8100-IMPRIMIR-RESUMO) E SO DEPOIS COPIADA PARA CSV-TEXTO, JA QUE
+007007* UM STRING DIRETO PARA CSV-TEXTO SOBRESCREVERIA, NO MEIO DA
+007008* MONTAGEM, OS PROPRIOS CAMPOS DA FD QUE AINDA FALTAM SER LIDOS
+007009* COMO ORIGEM (CSV-TEXTO REDEFINE O MESMO REGISTRO).
+007010******************************************************************
+007020 2085-EXPORTAR-CSV.
+007030     MOVE SPACES          TO CSV-LINHA
+007040     MOVE WS-QTD-NOTAS    TO CSV-QTD-NOTAS
+007050
+007060     PERFORM 2087-EXPORTAR-NOTA-CSV
+007070         THRU 2087-EXPORTAR-NOTA-CSV-EXIT
+007080         VARYING WS-IDX FROM 1 BY 1
+007090         UNTIL WS-IDX > WS-QTD-NOTAS
+007100
+007110     MOVE WS-RESUL-FINAL  TO CSV-RESUL
+007120     MOVE WS-STATUS       TO CSV-STATUS
+007130
+007140     STRING FUNCTION TRIM(ALU-ID) DELIMITED BY SIZE
+007150         ","               DELIMITED BY SIZE
+007160         CSV-QTD-NOTAS     DELIMITED BY SIZE
+007170         ","               DELIMITED BY SIZE
+007180         CSV-NOTA(1)       DELIMITED BY SIZE
+007190         ","               DELIMITED BY SIZE
+007200         CSV-NOTA(2)       DELIMITED BY SIZE
+007210         ","               DELIMITED BY SIZE
+007220         CSV-NOTA(3)       DELIMITED BY SIZE
+007230         ","               DELIMITED BY SIZE
+007240         CSV-NOTA(4)       DELIMITED BY SIZE
+007250         ","               DELIMITED BY SIZE
+007260         CSV-RESUL         DELIMITED BY SIZE
+007270         ","               DELIMITED BY SIZE
+007280         CSV-STATUS        DELIMITED BY SIZE
+007290         INTO WS-LINHA-CSV
+007295
+007296     MOVE WS-LINHA-CSV    TO CSV-TEXTO
+007300
+007310     WRITE CSV-LINHA
+007320
+007330 2085-EXPORTAR-CSV-EXIT.
+007340     EXIT.
+007350
+007360******************************************************************
+007370* 2087-EXPORTAR-NOTA-CSV
+007380* COPIA A NOTA DA OCORRENCIA WS-IDX PARA A COLUNA CORRESPONDENTE
+007390* DO REGISTRO DE INTERFACE.
+007400******************************************************************
+007410 2087-EXPORTAR-NOTA-CSV.
+007420     MOVE WS-NOTA(WS-IDX) TO CSV-NOTA(WS-IDX)
+007430
+007440 2087-EXPORTAR-NOTA-CSV-EXIT.
+007450     EXIT.
+007460
+007470******************************************************************
+007480* 2080-REGISTRAR-REJEITADO
+007490* DESTACA NO RELATORIO E NO CONSOLE UM REGISTRO COM NOTA FORA DA
+007500* FAIXA 0-10. O REGISTRO NAO ENTRA NA MEDIA NEM NOS TOTAIS DE
+007510* APROVADOS/REPROVADOS.
+007520******************************************************************
+007530 2080-REGISTRAR-REJEITADO.
+007540     DISPLAY ALU-ID
+007550         " NOTA INVALIDA - REGISTRO IGNORADO (VALIDO: 0 A 10)"
+007560     ADD 1 TO WS-CONT-REJEIT
+007570
+007580     MOVE SPACES TO REL-LINHA
+007590     MOVE ALU-ID TO REL-ID
+007600     MOVE "NOTA INVALIDA - REJEITADO" TO REL-STATUS
+007610     WRITE REL-LINHA
+007620
+007630 2080-REGISTRAR-REJEITADO-EXIT.
+007640     EXIT.
+007650
+007660******************************************************************
+007670* 2100-LER-ALUNO
+007680* LE UM REGISTRO DO ARQUIVO DA TURMA. NO FIM DO ARQUIVO, LIGA
+007690* O INDICADOR WS-FIM-ARQUIVO.
+007700******************************************************************
+007710 2100-LER-ALUNO.
+007720     READ ARQ-ALUNOS
+007730         AT END
+007740             MOVE "S" TO WS-FIM-ARQUIVO
+007750     END-READ
+007760      
+007770 2100-LER-ALUNO-EXIT.
+007780     EXIT.
+007790      
+007800******************************************************************
+007810* 8000-FINALIZAR
+007820* FECHA OS ARQUIVOS UTILIZADOS NO PROCESSAMENTO DA TURMA. COMO A
+007830* TURMA FOI LIDA ATE O FIM COM SUCESSO, O CHECKPOINT E ZERADO -
+007840* INCLUINDO OS TOTAIS DA TURMA, JA IMPRESSOS NO RODAPE ACIMA -
+007850* PARA QUE A PROXIMA EXECUCAO COMECE DO INICIO DE UMA NOVA TURMA
+007860* SEM HERDAR OS TOTAIS DESTA TURMA JA CONCLUIDA.
+007870******************************************************************
+007880 8000-FINALIZAR.
+007890     CLOSE ARQ-ALUNOS
+007900     CLOSE ARQ-HIST
+007910
+007920     PERFORM 8100-IMPRIMIR-RESUMO
+007930         THRU 8100-IMPRIMIR-RESUMO-EXIT
+007940
+007950     CLOSE ARQ-RELAT
+007960     CLOSE ARQ-CSV
+007970
+007980     MOVE ZEROS TO WS-QTD-LIDOS
+007990     MOVE ZEROS TO WS-CONT-APROV
+008000     MOVE ZEROS TO WS-CONT-REPROV
+008010     MOVE ZEROS TO WS-CONT-REJEIT
+008020     PERFORM 1009-GRAVAR-CHECKPOINT
+008030         THRU 1009-GRAVAR-CHECKPOINT-EXIT
+008040
+008050 8000-FINALIZAR-EXIT.
+008060     EXIT.
+008070      
+008080******************************************************************
+008090* 8100-IMPRIMIR-RESUMO
+008100* GRAVA NO RELATORIO O RODAPE COM OS TOTAIS DE APROVADOS E
+008110* REPROVADOS DA TURMA PROCESSADA NESTA EXECUCAO.
+008120******************************************************************
+008130 8100-IMPRIMIR-RESUMO.
+008140     MOVE SPACES TO REL-LINHA
+008150     WRITE REL-LINHA
+008160
+008170     MOVE WS-CONT-APROV TO WS-CONT-ED
+008180     MOVE SPACES TO WS-LINHA-RESUMO
+008190     STRING "TOTAL DE APROVADOS..: " DELIMITED BY SIZE
+008200         WS-CONT-ED DELIMITED BY SIZE
+008210         INTO WS-LINHA-RESUMO
+008220     MOVE WS-LINHA-RESUMO TO REL-LINHA-TX
+008230     WRITE REL-LINHA
+008240
+008250     MOVE WS-CONT-REPROV TO WS-CONT-ED
+008260     MOVE SPACES TO WS-LINHA-RESUMO
+008270     STRING "TOTAL DE REPROVADOS.: " DELIMITED BY SIZE
+008280         WS-CONT-ED DELIMITED BY SIZE
+008290         INTO WS-LINHA-RESUMO
+008300     MOVE WS-LINHA-RESUMO TO REL-LINHA-TX
+008310     WRITE REL-LINHA
+008320
+008330     MOVE WS-CONT-REJEIT TO WS-CONT-ED
+008340     MOVE SPACES TO WS-LINHA-RESUMO
+008350     STRING "TOTAL DE REJEITADOS.: " DELIMITED BY SIZE
+008360         WS-CONT-ED DELIMITED BY SIZE
+008370         INTO WS-LINHA-RESUMO
+008380     MOVE WS-LINHA-RESUMO TO REL-LINHA-TX
+008390     WRITE REL-LINHA
+008400
+008410 8100-IMPRIMIR-RESUMO-EXIT.
+008420     EXIT.
+008430
+008440 END PROGRAM NOTAS.
